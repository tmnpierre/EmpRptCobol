@@ -0,0 +1,3 @@
+       FD  F-WORK
+           RECORDING MODE IS F.
+       01  R-WORK                     PIC X(144).
