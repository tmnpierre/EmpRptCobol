@@ -0,0 +1,3 @@
+       FD  F-CLISOR
+           RECORDING MODE IS F.
+       01  R-CLISOR                   PIC X(144).
