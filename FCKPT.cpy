@@ -0,0 +1,3 @@
+       FD  F-CHECKPOINT
+           RECORDING MODE IS F.
+       01  R-CHECKPOINT               PIC X(10).
