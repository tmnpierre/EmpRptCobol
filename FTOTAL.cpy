@@ -0,0 +1,3 @@
+       FD  F-TOTAL
+           RECORDING MODE IS F.
+       01  R-TOTAL                    PIC X(80).
