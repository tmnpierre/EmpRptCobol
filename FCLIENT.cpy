@@ -0,0 +1,9 @@
+       FD  F-:CLIENT:
+           RECORDING MODE IS F.
+       01  R:CLIENT:.
+           05  R:CLIENT:-ID           PIC X(10).
+           05  R:CLIENT:-NOM          PIC X(20).
+           05  R:CLIENT:-PRENOM       PIC X(20).
+           05  R:CLIENT:-POSTE        PIC X(20).
+           05  R:CLIENT:-SALAIRE      PIC 9(07).
+           05  R:CLIENT:-AGENCE       PIC X(03).
