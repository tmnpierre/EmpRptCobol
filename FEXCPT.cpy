@@ -0,0 +1,3 @@
+       FD  F-EXCPT
+           RECORDING MODE IS F.
+       01  R-EXCPT                    PIC X(56).
