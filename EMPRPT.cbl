@@ -5,26 +5,84 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT F-EMPLOYE ASSIGN TO "fichierclient.txt"
+           SELECT F-EMPLOYE ASSIGN TO DYNAMIC WS-EMPLOYE-FILE
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-EMPLOYE-STATUS.
 
-           SELECT F-DEPT ASSIGN TO "fr-liste-dept.txt"
+           SELECT F-DEPT ASSIGN TO DYNAMIC WS-DEPT-FILE
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-DEPT-STATUS.
 
-           SELECT F-CLISOR ASSIGN TO "sortieclient.txt"
+           SELECT F-CLISOR ASSIGN TO DYNAMIC WS-CLISOR-FILE
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-OUTPUT-STATUS.
 
+           SELECT F-EXCPT ASSIGN TO DYNAMIC WS-EXCPT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPT-STATUS.
+
+           SELECT F-WORK ASSIGN TO DYNAMIC WS-WORK-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-WORK-STATUS.
+
+           SELECT F-SORTED ASSIGN TO DYNAMIC WS-SORTED-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+
+           SELECT SD-CLISOR ASSIGN TO "SORTWK1".
+
+           SELECT F-CHECKPOINT ASSIGN TO DYNAMIC WS-CHECKPOINT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT F-DEDUCT ASSIGN TO DYNAMIC WS-DEDUCT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DEDUCT-STATUS.
+
+           SELECT F-TOTAL ASSIGN TO DYNAMIC WS-TOTAL-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TOTAL-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
            COPY 'FCLIENT.cpy' REPLACING ==:CLIENT:== BY ==EMPLOYE==.
            COPY 'FDEPT.cpy'.
            COPY 'FCLISORTIE.cpy'.
+           COPY 'FEXCPT.cpy'.
+           COPY 'FWORK.cpy'.
+           COPY 'FSORTED.cpy'.
+           COPY 'FCKPT.cpy'.
+           COPY 'FDEDUCT.cpy'.
+           COPY 'FTOTAL.cpy'.
+
+       SD  SD-CLISOR.
+       01  SD-CLISOR-REC.
+           05  SD-ID                  PIC X(10).
+           05  FILLER                 PIC X.
+           05  SD-NOM                 PIC X(20).
+           05  FILLER                 PIC X.
+           05  SD-PRENOM              PIC X(20).
+           05  FILLER                 PIC X.
+           05  SD-POSTE               PIC X(20).
+           05  FILLER                 PIC X.
+           05  SD-SALAIRE             PIC X(07).
+           05  FILLER                 PIC X.
+           05  SD-AGENCE              PIC X(03).
+           05  FILLER                 PIC X.
+           05  SD-DEPART              PIC X(23).
+           05  FILLER                 PIC X.
+           05  SD-REGION              PIC X(26).
+           05  FILLER                 PIC X.
+           05  SD-NET-SALAIRE         PIC X(07).
 
        WORKING-STORAGE SECTION.
        01 FIC-SORTIE.
@@ -43,72 +101,587 @@
            05 OUT-DEPART        PIC X(23).
            05 FILLER            PIC X      VALUE "|".
            05 OUT-REGION        PIC X(26).
+           05 FILLER            PIC X      VALUE "|".
+           05 OUT-NET-SALAIRE   PIC 9(7) VALUE ZERO.
+
+       01 FIC-EXCEPTION.
+           05 EXC-ID            PIC X(10).
+           05 FILLER            PIC X      VALUE "|".
+           05 EXC-NOM           PIC X(20).
+           05 FILLER            PIC X      VALUE "|".
+           05 EXC-PRENOM        PIC X(20).
+           05 FILLER            PIC X      VALUE "|".
+           05 EXC-AGENCE        PIC X(03).
+
+       01  WS-EMPLOYE-FILE     PIC X(100) VALUE "fichierclient.txt".
+       01  WS-DEPT-FILE        PIC X(100) VALUE "fr-liste-dept.txt".
+       01  WS-CLISOR-FILE      PIC X(100) VALUE "sortieclient.txt".
+       01  WS-DEDUCT-FILE      PIC X(100)
+               VALUE "fr-liste-deductions.txt".
+       01  WS-EXCPT-FILE       PIC X(100) VALUE "EMPEXCPT.txt".
+       01  WS-CHECKPOINT-FILE  PIC X(100) VALUE "EMPCKPT.TXT".
+       01  WS-TOTAL-FILE-NAME  PIC X(100) VALUE "EMPTOTAL.txt".
+       01  WS-WORK-FILE        PIC X(100) VALUE "EMPWORK.TMP".
+       01  WS-SORTED-FILE      PIC X(100) VALUE "EMPSORTED.TMP".
+       01  WS-ARGC             PIC 9(02) VALUE ZERO.
+       01  WS-ENV-VALUE        PIC X(100).
 
        01  WS-EMPLOYE-STATUS   PIC XX.
        01  WS-DEPT-STATUS      PIC XX.
        01  WS-OUTPUT-STATUS    PIC XX.
-       01  WS-TOTAL-SALARY     PIC 9(7) VALUE ZERO.
+       01  WS-DEDUCT-STATUS    PIC XX.
+       01  WS-TOTAL-FILE-STATUS PIC XX.
+       01  WS-EXCPT-STATUS     PIC XX.
+       01  WS-WORK-STATUS      PIC XX.
+       01  WS-SORTED-STATUS    PIC XX.
+       01  WS-SORTED-EOF       PIC X VALUE 'N'.
+       01  WS-CHECKPOINT-STATUS PIC XX.
+       01  WS-RESTARTING       PIC X VALUE 'N'.
+       01  WS-SKIPPING         PIC X VALUE 'N'.
+       01  WS-RESTART-ID       PIC X(10) VALUE SPACES.
+       01  WS-CKPT-EOF         PIC X VALUE 'N'.
+       01  WS-CKPT-LAST-REC    PIC X(10) VALUE SPACES.
+       01  WS-CHECK-STATUS     PIC XX.
+       01  WS-CHECK-LABEL      PIC X(30).
+       01  WS-TOTAL-SALARY     PIC 9(09) VALUE ZERO.
+       01  WS-NET-TOTAL-SALARY PIC 9(09) VALUE ZERO.
+       01  NET-TOTAL-SALARY-LINE PIC X(80) VALUE SPACES.
+       01  WS-AVG-SALARY       PIC 9(07)V99 VALUE ZERO.
+       01  WS-AVG-SALARY-ED    PIC ZZZZZZ9.99.
+       01  HEADCOUNT-LINE      PIC X(80) VALUE SPACES.
+       01  AVG-SALARY-LINE     PIC X(80) VALUE SPACES.
        01  WS-EOF              PIC X VALUE 'N'.
        01  DEPT-FOUND          PIC X VALUE 'N'.
-       01  TOTAL-SALARY-LINE   PIC X(80).
+       01  TOTAL-SALARY-LINE   PIC X(80) VALUE SPACES.
+       01  WS-CURRENT-DATE     PIC 9(08).
+       01  WS-EMPLOYEE-COUNT   PIC 9(06) VALUE ZERO.
+
+       01  WS-SUBTOTAL-LINE    PIC X(80) VALUE SPACES.
+
+       01  WS-REGTOT-CNT       PIC 9(04) VALUE ZERO.
+       01  WS-REGTOT-TABLE.
+           05  WS-REGTOT-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-REGTOT-CNT
+                   INDEXED BY WS-REGTOT-IDX.
+               10  WS-REGTOT-REGION     PIC X(26).
+               10  WS-REGTOT-SALARY     PIC 9(09).
+               10  WS-REGTOT-COUNT      PIC 9(06).
+
+       01  WS-DEPTOT-CNT       PIC 9(04) VALUE ZERO.
+       01  WS-DEPTOT-TABLE.
+           05  WS-DEPTOT-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-DEPTOT-CNT
+                   INDEXED BY WS-DEPTOT-IDX.
+               10  WS-DEPTOT-DEPART     PIC X(23).
+               10  WS-DEPTOT-SALARY     PIC 9(09).
+               10  WS-DEPTOT-COUNT      PIC 9(06).
+
+       01  WS-DEPT-EOF         PIC X VALUE 'N'.
+       01  WS-DEPT-TABLE-CNT   PIC 9(04) VALUE ZERO.
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-DEPT-TABLE-CNT
+                   INDEXED BY WS-DEPT-IDX.
+               10  WS-DEPT-TAB-ID       PIC X(03).
+               10  WS-DEPT-TAB-DEP      PIC X(23).
+               10  WS-DEPT-TAB-REGION   PIC X(26).
+
+       01  WS-DEDUCT-EOF       PIC X VALUE 'N'.
+       01  WS-DEDUCT-TABLE-CNT PIC 9(04) VALUE ZERO.
+       01  WS-DEDUCT-TABLE.
+           05  WS-DEDUCT-ENTRY OCCURS 1 TO 50000 TIMES
+                   DEPENDING ON WS-DEDUCT-TABLE-CNT
+                   ASCENDING KEY IS WS-DEDUCT-TAB-ID
+                   INDEXED BY WS-DEDUCT-IDX.
+               10  WS-DEDUCT-TAB-ID      PIC X(10).
+               10  WS-DEDUCT-TAB-MONTANT PIC 9(07).
 
            COPY 'FRENTETE.cpy'.
 
        PROCEDURE DIVISION.
-           OPEN INPUT F-EMPLOYE, F-DEPT
-           OPEN OUTPUT F-CLISOR.
+           PERFORM RESOLVE-FILE-NAMES.
+           PERFORM READ-CHECKPOINT.
+
+           OPEN INPUT F-EMPLOYE, F-DEPT, F-DEDUCT
+           MOVE WS-EMPLOYE-STATUS TO WS-CHECK-STATUS
+           MOVE "OPEN INPUT F-EMPLOYE" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS
+           MOVE WS-DEPT-STATUS TO WS-CHECK-STATUS
+           MOVE "OPEN INPUT F-DEPT" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS
+           MOVE WS-DEDUCT-STATUS TO WS-CHECK-STATUS
+           MOVE "OPEN INPUT F-DEDUCT" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS
+
+           OPEN OUTPUT F-CLISOR
+           MOVE WS-OUTPUT-STATUS TO WS-CHECK-STATUS
+           MOVE "OPEN OUTPUT F-CLISOR" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS
+
+           IF WS-RESTARTING = 'Y'
+               OPEN EXTEND F-EXCPT
+               MOVE WS-EXCPT-STATUS TO WS-CHECK-STATUS
+               MOVE "OPEN EXTEND F-EXCPT" TO WS-CHECK-LABEL
+               PERFORM CHECK-FILE-STATUS
+               OPEN EXTEND F-WORK
+               MOVE WS-WORK-STATUS TO WS-CHECK-STATUS
+               MOVE "OPEN EXTEND F-WORK" TO WS-CHECK-LABEL
+               PERFORM CHECK-FILE-STATUS
+           ELSE
+               OPEN OUTPUT F-EXCPT
+               MOVE WS-EXCPT-STATUS TO WS-CHECK-STATUS
+               MOVE "OPEN OUTPUT F-EXCPT" TO WS-CHECK-LABEL
+               PERFORM CHECK-FILE-STATUS
+               OPEN OUTPUT F-WORK
+               MOVE WS-WORK-STATUS TO WS-CHECK-STATUS
+               MOVE "OPEN OUTPUT F-WORK" TO WS-CHECK-LABEL
+               PERFORM CHECK-FILE-STATUS
+           END-IF
+
+           OPEN OUTPUT F-CHECKPOINT
+           MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-STATUS
+           MOVE "OPEN OUTPUT F-CHECKPOINT" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS
+
+           PERFORM LOAD-DEPT-TABLE.
+           PERFORM LOAD-DEDUCT-TABLE.
+           PERFORM WRITE-REPORT-HEADER.
            PERFORM PROCESS-RECORDS UNTIL WS-EOF = 'Y'.
-           CLOSE F-EMPLOYE, F-DEPT, F-CLISOR.
-    
-           OPEN EXTEND F-CLISOR.
+           IF WS-SKIPPING = 'Y'
+               DISPLAY "CHECKPOINT ID " WS-RESTART-ID
+                       " NEVER FOUND IN F-EMPLOYE"
+               DISPLAY "EMPRPT TERMINATED - STALE OR INVALID CHECKPOINT"
+               STOP RUN
+           END-IF
+           CLOSE F-EMPLOYE, F-EXCPT, F-WORK, F-CHECKPOINT.
+
+           SORT SD-CLISOR
+               ON ASCENDING KEY SD-REGION SD-NOM
+               USING F-WORK
+               GIVING F-SORTED.
+
+           OPEN INPUT F-SORTED
+           MOVE WS-SORTED-STATUS TO WS-CHECK-STATUS
+           MOVE "OPEN INPUT F-SORTED" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS
+           PERFORM COPY-SORTED-RECORD UNTIL WS-SORTED-EOF = 'Y'.
+           CLOSE F-SORTED.
+
+           PERFORM WRITE-REPORT-FOOTER.
+           CLOSE F-CLISOR.
+
+           PERFORM WRITE-TOTALS-REPORT.
+           PERFORM CLEAR-CHECKPOINT.
+
+           DISPLAY "END OF RECORD PROCESSING.".
+           STOP RUN.
+
+       RESOLVE-FILE-NAMES.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "EMPIN"
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-EMPLOYE-FILE
+           END-IF
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "DEPTIN"
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-DEPT-FILE
+           END-IF
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "EMPOUT"
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-CLISOR-FILE
+           END-IF
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "DEDIN"
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-DEDUCT-FILE
+           END-IF
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "EXCPTOUT"
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-EXCPT-FILE
+           END-IF
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "CKPTFILE"
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-CHECKPOINT-FILE
+           END-IF
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "TOTALOUT"
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-TOTAL-FILE-NAME
+           END-IF
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "WORKFILE"
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-WORK-FILE
+           END-IF
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "SORTEDFILE"
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-SORTED-FILE
+           END-IF
+
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           IF WS-ARGC > 0
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT WS-EMPLOYE-FILE FROM ARGUMENT-VALUE
+           END-IF
+           IF WS-ARGC > 1
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT WS-DEPT-FILE FROM ARGUMENT-VALUE
+           END-IF
+           IF WS-ARGC > 2
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT WS-CLISOR-FILE FROM ARGUMENT-VALUE
+           END-IF
+           IF WS-ARGC > 3
+               DISPLAY 4 UPON ARGUMENT-NUMBER
+               ACCEPT WS-DEDUCT-FILE FROM ARGUMENT-VALUE
+           END-IF
+           IF WS-ARGC > 4
+               DISPLAY 5 UPON ARGUMENT-NUMBER
+               ACCEPT WS-EXCPT-FILE FROM ARGUMENT-VALUE
+           END-IF
+           IF WS-ARGC > 5
+               DISPLAY 6 UPON ARGUMENT-NUMBER
+               ACCEPT WS-CHECKPOINT-FILE FROM ARGUMENT-VALUE
+           END-IF
+           IF WS-ARGC > 6
+               DISPLAY 7 UPON ARGUMENT-NUMBER
+               ACCEPT WS-TOTAL-FILE-NAME FROM ARGUMENT-VALUE
+           END-IF
+           IF WS-ARGC > 7
+               DISPLAY 8 UPON ARGUMENT-NUMBER
+               ACCEPT WS-WORK-FILE FROM ARGUMENT-VALUE
+           END-IF
+           IF WS-ARGC > 8
+               DISPLAY 9 UPON ARGUMENT-NUMBER
+               ACCEPT WS-SORTED-FILE FROM ARGUMENT-VALUE
+           END-IF.
+
+       READ-CHECKPOINT.
+           MOVE 'N' TO WS-RESTARTING
+           MOVE SPACES TO WS-RESTART-ID
+           MOVE SPACES TO WS-CKPT-LAST-REC
+           MOVE 'N' TO WS-CKPT-EOF
+           OPEN INPUT F-CHECKPOINT
+           IF WS-CHECKPOINT-STATUS = "00"
+               PERFORM READ-CHECKPOINT-RECORD UNTIL WS-CKPT-EOF = 'Y'
+               CLOSE F-CHECKPOINT
+               IF WS-CKPT-LAST-REC NOT = SPACES
+                   MOVE WS-CKPT-LAST-REC TO WS-RESTART-ID
+                   MOVE 'Y' TO WS-RESTARTING
+                   MOVE 'Y' TO WS-SKIPPING
+                   DISPLAY "RESTARTING AFTER CHECKPOINT, LAST ID: "
+                           WS-RESTART-ID
+               END-IF
+           END-IF.
+
+       READ-CHECKPOINT-RECORD.
+           READ F-CHECKPOINT
+               AT END
+                   MOVE 'Y' TO WS-CKPT-EOF
+               NOT AT END
+                   MOVE R-CHECKPOINT TO WS-CKPT-LAST-REC
+           END-READ.
+
+       WRITE-CHECKPOINT.
+           MOVE REMPLOYE-ID TO R-CHECKPOINT
+           WRITE R-CHECKPOINT
+           MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-STATUS
+           MOVE "WRITE F-CHECKPOINT" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT F-CHECKPOINT
+           MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-STATUS
+           MOVE "OPEN OUTPUT F-CHECKPOINT" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS
+           MOVE SPACES TO R-CHECKPOINT
+           WRITE R-CHECKPOINT
+           MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-STATUS
+           MOVE "WRITE F-CHECKPOINT" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS
+           CLOSE F-CHECKPOINT.
+
+       WRITE-REPORT-HEADER.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-CURRENT-DATE (1:4) "-" WS-CURRENT-DATE (5:2) "-"
+                  WS-CURRENT-DATE (7:2) DELIMITED BY SIZE
+                  INTO WS-ENTETE-DATE
+           WRITE R-CLISOR FROM WS-ENTETE-BANNIERE
+           MOVE WS-OUTPUT-STATUS TO WS-CHECK-STATUS
+           MOVE "WRITE F-CLISOR HEADER" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS
+           WRITE R-CLISOR FROM WS-ENTETE-COLONNES
+           MOVE WS-OUTPUT-STATUS TO WS-CHECK-STATUS
+           MOVE "WRITE F-CLISOR HEADER" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS.
+
+       WRITE-REPORT-FOOTER.
+           MOVE WS-EMPLOYEE-COUNT TO WS-PIED-NB-EMP
+           WRITE R-CLISOR FROM WS-PIED
+           MOVE WS-OUTPUT-STATUS TO WS-CHECK-STATUS
+           MOVE "WRITE F-CLISOR FOOTER" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS.
+
+       WRITE-TOTALS-REPORT.
+           OPEN OUTPUT F-TOTAL
+           MOVE WS-TOTAL-FILE-STATUS TO WS-CHECK-STATUS
+           MOVE "OPEN OUTPUT F-TOTAL" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS
+
+           MOVE SPACES TO HEADCOUNT-LINE
+           STRING "EMPLOYEE COUNT: ", WS-EMPLOYEE-COUNT
+                  DELIMITED BY SIZE INTO HEADCOUNT-LINE
+           WRITE R-TOTAL FROM HEADCOUNT-LINE
+           MOVE WS-TOTAL-FILE-STATUS TO WS-CHECK-STATUS
+           MOVE "WRITE F-TOTAL HEADCOUNT" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS
+
            STRING "TOTAL SALARIES: ", WS-TOTAL-SALARY,
-                  "â‚¬ " DELIMITED BY SIZE
+                  "EUR " DELIMITED BY SIZE
                    INTO TOTAL-SALARY-LINE.
            DISPLAY TOTAL-SALARY-LINE.
-           CLOSE F-CLISOR.
-           DISPLAY "END OF RECORD PROCESSING.".
+           WRITE R-TOTAL FROM TOTAL-SALARY-LINE
+           MOVE WS-TOTAL-FILE-STATUS TO WS-CHECK-STATUS
+           MOVE "WRITE F-TOTAL GRAND TOTAL" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS
 
-       OPEN-FILES.
-           OPEN INPUT F-EMPLOYE, F-DEPT
-           OPEN EXTEND F-CLISOR.
-           READ F-CLISOR INTO FIC-SORTIE.
+           STRING "TOTAL NET SALARIES: ", WS-NET-TOTAL-SALARY,
+                  "EUR " DELIMITED BY SIZE
+                   INTO NET-TOTAL-SALARY-LINE.
+           DISPLAY NET-TOTAL-SALARY-LINE.
+           WRITE R-TOTAL FROM NET-TOTAL-SALARY-LINE
+           MOVE WS-TOTAL-FILE-STATUS TO WS-CHECK-STATUS
+           MOVE "WRITE F-TOTAL NET TOTAL" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS
 
-       CLOSE-FILES.
-           CLOSE F-EMPLOYE, F-DEPT, F-CLISOR.
+           IF WS-EMPLOYEE-COUNT > 0
+               COMPUTE WS-AVG-SALARY ROUNDED =
+                   WS-TOTAL-SALARY / WS-EMPLOYEE-COUNT
+           END-IF
+           MOVE WS-AVG-SALARY TO WS-AVG-SALARY-ED
+           MOVE SPACES TO AVG-SALARY-LINE
+           STRING "AVERAGE SALARY: ", WS-AVG-SALARY-ED,
+                  " EUR " DELIMITED BY SIZE INTO AVG-SALARY-LINE
+           WRITE R-TOTAL FROM AVG-SALARY-LINE
+           MOVE WS-TOTAL-FILE-STATUS TO WS-CHECK-STATUS
+           MOVE "WRITE F-TOTAL AVERAGE" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS
+
+           PERFORM WRITE-REGION-SUBTOTAL
+               VARYING WS-REGTOT-IDX FROM 1 BY 1
+               UNTIL WS-REGTOT-IDX > WS-REGTOT-CNT.
+           PERFORM WRITE-DEPART-SUBTOTAL
+               VARYING WS-DEPTOT-IDX FROM 1 BY 1
+               UNTIL WS-DEPTOT-IDX > WS-DEPTOT-CNT.
+
+           CLOSE F-TOTAL.
+
+       WRITE-REGION-SUBTOTAL.
+           MOVE SPACES TO WS-SUBTOTAL-LINE
+           STRING "REGION SUBTOTAL: ", WS-REGTOT-REGION (WS-REGTOT-IDX),
+                  " EMPLOYEES: ", WS-REGTOT-COUNT (WS-REGTOT-IDX),
+                  " SALARY: ", WS-REGTOT-SALARY (WS-REGTOT-IDX)
+                  DELIMITED BY SIZE INTO WS-SUBTOTAL-LINE
+           WRITE R-TOTAL FROM WS-SUBTOTAL-LINE
+           MOVE WS-TOTAL-FILE-STATUS TO WS-CHECK-STATUS
+           MOVE "WRITE F-TOTAL REGION SUBTOTAL" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS.
+
+       WRITE-DEPART-SUBTOTAL.
+           MOVE SPACES TO WS-SUBTOTAL-LINE
+           STRING "DEPARTMENT SUBTOTAL: ",
+                  WS-DEPTOT-DEPART (WS-DEPTOT-IDX),
+                  " EMPLOYEES: ", WS-DEPTOT-COUNT (WS-DEPTOT-IDX),
+                  " SALARY: ", WS-DEPTOT-SALARY (WS-DEPTOT-IDX)
+                  DELIMITED BY SIZE INTO WS-SUBTOTAL-LINE
+           WRITE R-TOTAL FROM WS-SUBTOTAL-LINE
+           MOVE WS-TOTAL-FILE-STATUS TO WS-CHECK-STATUS
+           MOVE "WRITE F-TOTAL DEPT SUBTOTAL" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS.
+
+       CHECK-FILE-STATUS.
+           IF WS-CHECK-STATUS = "00" OR WS-CHECK-STATUS = "10"
+               CONTINUE
+           ELSE
+               DISPLAY "FILE ERROR ON " WS-CHECK-LABEL
+                       " - STATUS = " WS-CHECK-STATUS
+               DISPLAY "EMPRPT TERMINATED DUE TO FILE ERROR."
+               STOP RUN
+           END-IF.
+
+       COPY-SORTED-RECORD.
+           READ F-SORTED
+               AT END
+                   MOVE 'Y' TO WS-SORTED-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
+           MOVE WS-SORTED-STATUS TO WS-CHECK-STATUS
+           MOVE "READ F-SORTED" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS
+           IF WS-SORTED-EOF = 'N'
+               WRITE R-CLISOR FROM R-SORTED
+               MOVE WS-OUTPUT-STATUS TO WS-CHECK-STATUS
+               MOVE "WRITE F-CLISOR DETAIL" TO WS-CHECK-LABEL
+               PERFORM CHECK-FILE-STATUS
+               MOVE R-SORTED TO FIC-SORTIE
+               ADD 1 TO WS-EMPLOYEE-COUNT
+               COMPUTE WS-TOTAL-SALARY = WS-TOTAL-SALARY + OUT-SALAIRE
+               COMPUTE WS-NET-TOTAL-SALARY =
+                   WS-NET-TOTAL-SALARY + OUT-NET-SALAIRE
+               IF OUT-REGION NOT = SPACES
+                   PERFORM ACCUMULATE-REGION-TOTAL
+                   PERFORM ACCUMULATE-DEPART-TOTAL
+               END-IF
+           END-IF.
+
+       LOAD-DEPT-TABLE.
+           MOVE 'N' TO WS-DEPT-EOF
+           PERFORM READ-DEPT-RECORD UNTIL WS-DEPT-EOF = 'Y'
+           CLOSE F-DEPT
+           DISPLAY "Department table loaded: " WS-DEPT-TABLE-CNT
+                   " entries".
+
+       READ-DEPT-RECORD.
+           READ F-DEPT
+               AT END
+                   MOVE 'Y' TO WS-DEPT-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
+           MOVE WS-DEPT-STATUS TO WS-CHECK-STATUS
+           MOVE "READ F-DEPT" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS
+           IF WS-DEPT-EOF = 'N'
+               ADD 1 TO WS-DEPT-TABLE-CNT
+               SET WS-DEPT-IDX TO WS-DEPT-TABLE-CNT
+               MOVE RDEPT-ID TO WS-DEPT-TAB-ID (WS-DEPT-IDX)
+               MOVE RDEPT-DEP TO WS-DEPT-TAB-DEP (WS-DEPT-IDX)
+               MOVE RDEPT-REGION TO WS-DEPT-TAB-REGION (WS-DEPT-IDX)
+           END-IF.
+
+       LOAD-DEDUCT-TABLE.
+           MOVE 'N' TO WS-DEDUCT-EOF
+           PERFORM READ-DEDUCT-RECORD UNTIL WS-DEDUCT-EOF = 'Y'
+           CLOSE F-DEDUCT
+           SORT WS-DEDUCT-ENTRY ASCENDING KEY WS-DEDUCT-TAB-ID
+           DISPLAY "Deduction table loaded: " WS-DEDUCT-TABLE-CNT
+                   " entries".
+
+       READ-DEDUCT-RECORD.
+           READ F-DEDUCT
+               AT END
+                   MOVE 'Y' TO WS-DEDUCT-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
+           MOVE WS-DEDUCT-STATUS TO WS-CHECK-STATUS
+           MOVE "READ F-DEDUCT" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS
+           IF WS-DEDUCT-EOF = 'N'
+               ADD 1 TO WS-DEDUCT-TABLE-CNT
+               SET WS-DEDUCT-IDX TO WS-DEDUCT-TABLE-CNT
+               MOVE RDEDUCT-ID TO WS-DEDUCT-TAB-ID (WS-DEDUCT-IDX)
+               MOVE RDEDUCT-MONTANT
+                   TO WS-DEDUCT-TAB-MONTANT (WS-DEDUCT-IDX)
+           END-IF.
 
        PROCESS-RECORDS.
            READ F-EMPLOYE AT END MOVE 'Y' TO WS-EOF
            NOT AT END
-               PERFORM PROCESS-EMPLOYEE.
-      *    CLOSE F-EMPLOYE.
+               CONTINUE
+           END-READ
+           MOVE WS-EMPLOYE-STATUS TO WS-CHECK-STATUS
+           MOVE "READ F-EMPLOYE" TO WS-CHECK-LABEL
+           PERFORM CHECK-FILE-STATUS
+           IF WS-EOF = 'N'
+               PERFORM PROCESS-EMPLOYEE
+           END-IF.
 
        PROCESS-EMPLOYEE.
-           MOVE REMPLOYE-ID TO OUT-ID
-           MOVE REMPLOYE-NOM TO OUT-NOM
-           MOVE REMPLOYE-PRENOM TO OUT-PRENOM
-           MOVE REMPLOYE-POSTE TO OUT-POSTE
-           MOVE REMPLOYE-SALAIRE TO OUT-SALAIRE
-           MOVE REMPLOYE-AGENCE TO OUT-AGENCE
-           COMPUTE WS-TOTAL-SALARY = WS-TOTAL-SALARY + 
-                                     FUNCTION NUMVAL(OUT-SALAIRE)
-           PERFORM LOOKUP-DEPT
-           WRITE R-CLISOR FROM FIC-SORTIE.
+           IF WS-SKIPPING = 'Y'
+               IF REMPLOYE-ID = WS-RESTART-ID
+                   MOVE 'N' TO WS-SKIPPING
+               END-IF
+           ELSE
+               MOVE REMPLOYE-ID TO OUT-ID
+               MOVE REMPLOYE-NOM TO OUT-NOM
+               MOVE REMPLOYE-PRENOM TO OUT-PRENOM
+               MOVE REMPLOYE-POSTE TO OUT-POSTE
+               MOVE REMPLOYE-SALAIRE TO OUT-SALAIRE
+               MOVE REMPLOYE-AGENCE TO OUT-AGENCE
+               PERFORM LOOKUP-DEPT
+               PERFORM LOOKUP-DEDUCT
+               WRITE R-WORK FROM FIC-SORTIE
+               MOVE WS-WORK-STATUS TO WS-CHECK-STATUS
+               MOVE "WRITE F-WORK DETAIL" TO WS-CHECK-LABEL
+               PERFORM CHECK-FILE-STATUS
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       ACCUMULATE-REGION-TOTAL.
+           SET WS-REGTOT-IDX TO 1
+           SEARCH WS-REGTOT-ENTRY
+               AT END
+                   ADD 1 TO WS-REGTOT-CNT
+                   SET WS-REGTOT-IDX TO WS-REGTOT-CNT
+                   MOVE OUT-REGION TO WS-REGTOT-REGION (WS-REGTOT-IDX)
+                   MOVE OUT-SALAIRE TO WS-REGTOT-SALARY (WS-REGTOT-IDX)
+                   MOVE 1 TO WS-REGTOT-COUNT (WS-REGTOT-IDX)
+               WHEN WS-REGTOT-REGION (WS-REGTOT-IDX) = OUT-REGION
+                   ADD OUT-SALAIRE TO WS-REGTOT-SALARY (WS-REGTOT-IDX)
+                   ADD 1 TO WS-REGTOT-COUNT (WS-REGTOT-IDX)
+           END-SEARCH.
+
+       ACCUMULATE-DEPART-TOTAL.
+           SET WS-DEPTOT-IDX TO 1
+           SEARCH WS-DEPTOT-ENTRY
+               AT END
+                   ADD 1 TO WS-DEPTOT-CNT
+                   SET WS-DEPTOT-IDX TO WS-DEPTOT-CNT
+                   MOVE OUT-DEPART TO WS-DEPTOT-DEPART (WS-DEPTOT-IDX)
+                   MOVE OUT-SALAIRE TO WS-DEPTOT-SALARY (WS-DEPTOT-IDX)
+                   MOVE 1 TO WS-DEPTOT-COUNT (WS-DEPTOT-IDX)
+               WHEN WS-DEPTOT-DEPART (WS-DEPTOT-IDX) = OUT-DEPART
+                   ADD OUT-SALAIRE TO WS-DEPTOT-SALARY (WS-DEPTOT-IDX)
+                   ADD 1 TO WS-DEPTOT-COUNT (WS-DEPTOT-IDX)
+           END-SEARCH.
 
        LOOKUP-DEPT.
-           CLOSE F-DEPT
-           OPEN INPUT F-DEPT 
            MOVE 'N' TO DEPT-FOUND
-           PERFORM UNTIL DEPT-FOUND = 'Y'
-               READ F-DEPT AT END
-                   DISPLAY "Department file read error"
-               NOT AT END
-                   IF REMPLOYE-AGENCE = RDEPT-ID
-                       MOVE RDEPT-DEP TO OUT-DEPART
-                       MOVE RDEPT-REGION TO OUT-REGION
-                       MOVE 'Y' TO DEPT-FOUND
+           MOVE SPACES TO OUT-DEPART
+           MOVE SPACES TO OUT-REGION
+           SET WS-DEPT-IDX TO 1
+           SEARCH WS-DEPT-ENTRY
+               AT END
+                   DISPLAY "Department not found for agency: "
+                           REMPLOYE-AGENCE
+                   MOVE REMPLOYE-ID TO EXC-ID
+                   MOVE REMPLOYE-NOM TO EXC-NOM
+                   MOVE REMPLOYE-PRENOM TO EXC-PRENOM
+                   MOVE REMPLOYE-AGENCE TO EXC-AGENCE
+                   WRITE R-EXCPT FROM FIC-EXCEPTION
+                   MOVE WS-EXCPT-STATUS TO WS-CHECK-STATUS
+                   MOVE "WRITE F-EXCPT" TO WS-CHECK-LABEL
+                   PERFORM CHECK-FILE-STATUS
+               WHEN WS-DEPT-TAB-ID (WS-DEPT-IDX) = REMPLOYE-AGENCE
+                   MOVE WS-DEPT-TAB-DEP (WS-DEPT-IDX) TO OUT-DEPART
+                   MOVE WS-DEPT-TAB-REGION (WS-DEPT-IDX) TO OUT-REGION
+                   MOVE 'Y' TO DEPT-FOUND
+           END-SEARCH.
+
+       LOOKUP-DEDUCT.
+           MOVE OUT-SALAIRE TO OUT-NET-SALAIRE
+           SEARCH ALL WS-DEDUCT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-DEDUCT-TAB-ID (WS-DEDUCT-IDX) = REMPLOYE-ID
+                   IF WS-DEDUCT-TAB-MONTANT (WS-DEDUCT-IDX)
+                       > OUT-SALAIRE
+                       DISPLAY "DEDUCTION EXCEEDS SALARY FOR ID: "
+                               REMPLOYE-ID " - NET SALARY FLOORED AT 0"
+                       MOVE ZERO TO OUT-NET-SALAIRE
+                   ELSE
+                       COMPUTE OUT-NET-SALAIRE =
+                           OUT-SALAIRE -
+                           WS-DEDUCT-TAB-MONTANT (WS-DEDUCT-IDX)
                    END-IF
-           END-PERFORM
-               IF DEPT-FOUND = 'N'
-           DISPLAY "Department not found for agency: ", REMPLOYE-AGENCE.
+           END-SEARCH.
 
            END PROGRAM EMPRPT.
