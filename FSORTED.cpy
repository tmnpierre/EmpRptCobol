@@ -0,0 +1,3 @@
+       FD  F-SORTED
+           RECORDING MODE IS F.
+       01  R-SORTED                   PIC X(144).
