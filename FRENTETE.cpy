@@ -0,0 +1,31 @@
+       01  WS-ENTETE.
+           05  WS-ENTETE-BANNIERE.
+               10  FILLER             PIC X(20) VALUE
+                   "RAPPORT EMPLOYES".
+               10  FILLER             PIC X(7)  VALUE "DATE : ".
+               10  WS-ENTETE-DATE     PIC X(10).
+               10  FILLER             PIC X(8)  VALUE " PAGE : ".
+               10  WS-ENTETE-PAGE     PIC 9(03) VALUE 1.
+           05  WS-ENTETE-COLONNES.
+               10  FILLER             PIC X(10) VALUE "ID".
+               10  FILLER             PIC X     VALUE "|".
+               10  FILLER             PIC X(20) VALUE "NOM".
+               10  FILLER             PIC X     VALUE "|".
+               10  FILLER             PIC X(20) VALUE "PRENOM".
+               10  FILLER             PIC X     VALUE "|".
+               10  FILLER             PIC X(20) VALUE "POSTE".
+               10  FILLER             PIC X     VALUE "|".
+               10  FILLER             PIC X(07) VALUE "SALAIRE".
+               10  FILLER             PIC X     VALUE "|".
+               10  FILLER             PIC X(03) VALUE "AGE".
+               10  FILLER             PIC X     VALUE "|".
+               10  FILLER             PIC X(23) VALUE "DEPARTEMENT".
+               10  FILLER             PIC X     VALUE "|".
+               10  FILLER             PIC X(26) VALUE "REGION".
+               10  FILLER             PIC X     VALUE "|".
+               10  FILLER             PIC X(07) VALUE "NET-SAL".
+       01  WS-PIED.
+           05  FILLER                 PIC X(16) VALUE
+                   "FIN DE RAPPORT -".
+           05  FILLER                 PIC X(15) VALUE " NB EMPLOYES : ".
+           05  WS-PIED-NB-EMP         PIC ZZZZZ9.
