@@ -0,0 +1,6 @@
+       FD  F-DEPT
+           RECORDING MODE IS F.
+       01  RDEPT.
+           05  RDEPT-ID               PIC X(03).
+           05  RDEPT-DEP              PIC X(23).
+           05  RDEPT-REGION           PIC X(26).
