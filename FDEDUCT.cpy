@@ -0,0 +1,5 @@
+       FD  F-DEDUCT
+           RECORDING MODE IS F.
+       01  RDEDUCT.
+           05  RDEDUCT-ID             PIC X(10).
+           05  RDEDUCT-MONTANT        PIC 9(07).
